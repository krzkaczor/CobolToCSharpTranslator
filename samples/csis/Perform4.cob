@@ -1,18 +1,112 @@
-      $ SET SOURCEFORMAT"FREE"
 IDENTIFICATION DIVISION.
 PROGRAM-ID.  PerformFormat4.
 AUTHOR.  Michael Coughlan.
-* An example program using the PERFORM..VARYING format.
-* Pay particular attention to the values produced by the
-* WITH TEST BEFORE and WITH TEST AFTER loops.
-* Note that the PERFORM within a PERFORM produces the same
-* results as the PERFORM..VARYING..AFTER
+*> An example program using the PERFORM..VARYING format.
+*> Pay particular attention to the values produced by the
+*> WITH TEST BEFORE and WITH TEST AFTER loops.
+*> Note that the PERFORM within a PERFORM produces the same
+*> results as the PERFORM..VARYING..AFTER
+*>
+*> Modification history:
+*> - The old fixed PERFORM..VARYING..AFTER demo (LoopCount 1 thru 4,
+*>   LoopCount2 5 thru 0) has been replaced with a real
+*>   PERFORM UNTIL end-of-file work loop driven by TRANSACTION-FILE,
+*>   which is the control-flow shape our daily batch driver needs.
+*> - That work loop checkpoints the count of transactions already
+*>   processed to PERF4CKPT after every LoopBody call, so a run
+*>   interrupted partway through skips the already-processed records
+*>   and resumes from where it left off instead of from the beginning.
+*> - LoopBody failures are now caught by the work loop: a bad
+*>   LoopCount/LoopCount2 pair is logged to PERF4EXCP with the record
+*>   count it failed on and processing continues with the next
+*>   transaction, instead of the whole run aborting on one bad record.
+*> - LoopBody's call count and elapsed time across the work loop are
+*>   displayed at STOP RUN.
+*> - The exception record is now built in working-storage and written
+*>   with FROM instead of carrying VALUE clauses on FD-level FILLERs,
+*>   which left the file in a state where WRITE could never succeed.
+*> - LoopBody's failure check now tests for a negative LoopCount2
+*>   instead of greater-than-9, which TranLoopCount2's single signed
+*>   digit could never reach - the old threshold made the exception
+*>   path dead code.
+*> - wsLoopBodyCallCount is now reset to zero before the transaction
+*>   work loop starts, so the "called N time(s) overall" figure
+*>   reported at STOP RUN covers the same window as the elapsed-time
+*>   figure instead of also counting the demo loops above it.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT TRANSACTION-FILE ASSIGN TO "PERF4TRAN"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS wsTransactionStatus.
+
+    SELECT CHECKPOINT-FILE ASSIGN TO "PERF4CKPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS wsCheckpointStatus.
+
+    SELECT EXCEPTION-FILE ASSIGN TO "PERF4EXCP"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS wsExceptionStatus.
 
 DATA DIVISION.
+FILE SECTION.
+FD  TRANSACTION-FILE.
+01  TransactionRecord.
+    05  TranLoopCount      PIC 9.
+    05  TranLoopCount2     PIC S9.
+
+FD  CHECKPOINT-FILE.
+01  CheckpointRecord.
+    05  CheckpointRecordCount   PIC 9(6).
+
+FD  EXCEPTION-FILE.
+01  ExceptionRecord        PIC X(42).
+
 WORKING-STORAGE SECTION.
 01  LoopCount          PIC 9  VALUE ZEROS.
-01  LoopCount2         PIC S9 VALUE ZEROS.
+01  LoopCount2         PIC S9 VALUE 1.
+
+01  wsTransactionStatus   PIC XX VALUE "00".
+01  wsCheckpointStatus    PIC XX VALUE "00".
+01  wsExceptionStatus     PIC XX VALUE "00".
+
+01  wsTransactionEof      PIC X VALUE "N".
+    88 TransactionsAtEof        VALUE "Y".
+
+01  wsRecordCount         PIC 9(6) VALUE ZERO.
+01  wsSkipCount           PIC 9(6) VALUE ZERO.
+01  wsLoopBodyStatus      PIC X(3) VALUE "OK".
+    88 LoopBodyFailed           VALUE "BAD".
+
+01  wsLoopBodyCallCount   PIC 9(6) VALUE ZERO.
+01  wsStartTime           PIC 9(8) VALUE ZERO.
+01  wsEndTime             PIC 9(8) VALUE ZERO.
+01  wsElapsedHundredths   PIC 9(8) VALUE ZERO.
+
+*> ACCEPT FROM TIME returns a mixed-radix HHMMSShh value, not a linear
+*> count, so elapsed time is computed by splitting start/end into
+*> hours/minutes/seconds/hundredths and reducing each to a true count
+*> of hundredths-of-a-second-since-midnight before subtracting.
+01  wsTimeValue            PIC 9(8).
+01  wsTimeHH               PIC 9(2).
+01  wsTimeMM               PIC 9(2).
+01  wsTimeSS               PIC 9(2).
+01  wsTimeHth              PIC 9(2).
+01  wsTimeRemainder1       PIC 9(6).
+01  wsTimeRemainder2       PIC 9(4).
+01  wsTimeTotalHundredths  PIC 9(8).
+01  wsStartTotalHundredths PIC 9(8) VALUE 0.
+01  wsEndTotalHundredths   PIC 9(8) VALUE 0.
+
+01  wsExceptionLine.
+    05  ExcpRecordCount    PIC 9(6).
+    05  FILLER             PIC X VALUE SPACE.
+    05  ExcpLoopCount      PIC 9.
+    05  FILLER             PIC X VALUE SPACE.
+    05  ExcpLoopCount2     PIC S9.
+    05  FILLER             PIC X VALUE SPACE.
+    05  ExcpReason         PIC X(30).
 
 PROCEDURE DIVISION.
 Begin.
@@ -39,15 +133,116 @@ Begin.
     END-PERFORM.
     DISPLAY "Finished inline loops".
 
-    DISPLAY "Start PERFORM VARYING..AFTER".
-    PERFORM LoopBody VARYING LoopCount FROM 1 BY 1
-                       UNTIL LoopCount GREATER THAN 4
-                 AFTER LoopCount2 FROM 5 BY -2
-                       UNTIL LoopCount2 LESS THAN ZERO.
-    DISPLAY "Finished PERFORM VARYING..AFTER".
+    DISPLAY "Start transaction work loop".
+    PERFORM loadCheckpointAction.
+    OPEN INPUT TRANSACTION-FILE.
+    IF wsTransactionStatus = "00"
+        PERFORM skipAlreadyProcessedAction
+        MOVE 0 TO wsLoopBodyCallCount
+        ACCEPT wsStartTime FROM TIME
+        PERFORM UNTIL TransactionsAtEof
+            READ TRANSACTION-FILE
+                AT END
+                    SET TransactionsAtEof TO TRUE
+                NOT AT END
+                    PERFORM processTransactionAction
+            END-READ
+        END-PERFORM
+        ACCEPT wsEndTime FROM TIME
+        CLOSE TRANSACTION-FILE
+    ELSE
+        DISPLAY "No transactions to process - " wsTransactionStatus
+    END-IF.
+    PERFORM reportInstrumentationAction.
+    DISPLAY "Finished transaction work loop".
     STOP RUN.
 
 
 LoopBody.
     DISPLAY "LoopBody " WITH NO ADVANCING
-    DISPLAY "LoopCount = " LoopCount " LoopCount2 = " LoopCount2.
\ No newline at end of file
+    DISPLAY "LoopCount = " LoopCount " LoopCount2 = " LoopCount2.
+    ADD 1 TO wsLoopBodyCallCount.
+    MOVE "OK" TO wsLoopBodyStatus.
+    IF LoopCount2 < 0
+        MOVE "BAD" TO wsLoopBodyStatus
+    END-IF.
+
+processTransactionAction.
+    ADD 1 TO wsRecordCount.
+    MOVE TranLoopCount  TO LoopCount.
+    MOVE TranLoopCount2 TO LoopCount2.
+    PERFORM LoopBody.
+    IF LoopBodyFailed
+        PERFORM logExceptionAction
+    ELSE
+        PERFORM saveCheckpointAction
+    END-IF.
+
+logExceptionAction.
+    MOVE wsRecordCount  TO ExcpRecordCount.
+    MOVE LoopCount      TO ExcpLoopCount.
+    MOVE LoopCount2     TO ExcpLoopCount2.
+    MOVE "LoopCount2 out of range"  TO ExcpReason.
+    OPEN EXTEND EXCEPTION-FILE.
+    IF wsExceptionStatus = "35"
+        OPEN OUTPUT EXCEPTION-FILE
+    END-IF.
+    WRITE ExceptionRecord FROM wsExceptionLine.
+    CLOSE EXCEPTION-FILE.
+
+skipAlreadyProcessedAction.
+*>  Records already checkpointed as processed are read and discarded
+*>  so a restarted run does not redo work a prior run already did.
+    PERFORM wsSkipCount TIMES
+        READ TRANSACTION-FILE
+            AT END
+                SET TransactionsAtEof TO TRUE
+            NOT AT END
+                ADD 1 TO wsRecordCount
+        END-READ
+    END-PERFORM.
+
+loadCheckpointAction.
+*>  PERF4CKPT is optional - when absent the work loop starts from the
+*>  first transaction.
+    OPEN INPUT CHECKPOINT-FILE.
+    IF wsCheckpointStatus = "00"
+        READ CHECKPOINT-FILE
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE CheckpointRecordCount TO wsSkipCount
+        END-READ
+        CLOSE CHECKPOINT-FILE
+    END-IF.
+
+saveCheckpointAction.
+    MOVE wsRecordCount TO CheckpointRecordCount.
+    OPEN OUTPUT CHECKPOINT-FILE.
+    WRITE CheckpointRecord.
+    CLOSE CHECKPOINT-FILE.
+
+convertTimeToHundredthsAction.
+    DIVIDE wsTimeValue BY 1000000 GIVING wsTimeHH REMAINDER wsTimeRemainder1.
+    DIVIDE wsTimeRemainder1 BY 10000 GIVING wsTimeMM REMAINDER wsTimeRemainder2.
+    DIVIDE wsTimeRemainder2 BY 100 GIVING wsTimeSS REMAINDER wsTimeHth.
+    COMPUTE wsTimeTotalHundredths =
+        ((wsTimeHH * 60 + wsTimeMM) * 60 + wsTimeSS) * 100 + wsTimeHth.
+
+reportInstrumentationAction.
+    MOVE wsStartTime TO wsTimeValue.
+    PERFORM convertTimeToHundredthsAction.
+    MOVE wsTimeTotalHundredths TO wsStartTotalHundredths.
+    MOVE wsEndTime TO wsTimeValue.
+    PERFORM convertTimeToHundredthsAction.
+    MOVE wsTimeTotalHundredths TO wsEndTotalHundredths.
+    IF wsEndTotalHundredths NOT LESS THAN wsStartTotalHundredths
+        COMPUTE wsElapsedHundredths =
+            wsEndTotalHundredths - wsStartTotalHundredths
+    ELSE
+        COMPUTE wsElapsedHundredths =
+            wsEndTotalHundredths - wsStartTotalHundredths + 8640000
+    END-IF
+    DISPLAY "LoopBody called " wsLoopBodyCallCount " time(s) overall"
+    DISPLAY "Transaction loop elapsed hundredths of a second: "
+        wsElapsedHundredths.
