@@ -1,25 +1,107 @@
-      $ SET SOURCEFORMAT"FREE"
 IDENTIFICATION DIVISION.
 PROGRAM-ID.  PerformFormat2.
 AUTHOR.  Michael Coughlan.
-* Demonstrates the second format of the PERFORM.
-* The PERFORM..TIMES format executes a block of code x
-* number of times.
+*> Demonstrates the second format of the PERFORM.
+*> The PERFORM..TIMES format executes a block of code x
+*> number of times.
+*> NumofTimes now defaults to 5 but may be overridden by an optional
+*> PERF2PRM control file, so the loop count no longer has to be
+*> changed by recompiling the program.
+*>
+*> Modification history:
+*> - OutOfLineEG now counts its iterations and the elapsed time
+*>   between the first and last call is displayed at STOP RUN, so a
+*>   slow batch window shows up as a number instead of a guess.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CONTROL-FILE ASSIGN TO "PERF2PRM"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS wsControlStatus.
 
 DATA DIVISION.
+FILE SECTION.
+FD  CONTROL-FILE.
+01  ControlRecord.
+    05  ControlNumofTimes   PIC 9.
+
 WORKING-STORAGE SECTION.
 01 NumofTimes           PIC 9 VALUE 5.
+01 wsControlStatus      PIC XX VALUE "00".
+
+01 wsOutOfLineCount     PIC 9(4) VALUE ZERO.
+01 wsStartTime          PIC 9(8) VALUE ZERO.
+01 wsEndTime            PIC 9(8) VALUE ZERO.
+01 wsElapsedHundredths  PIC 9(8) VALUE ZERO.
+
+*> ACCEPT FROM TIME returns a mixed-radix HHMMSShh value, not a linear
+*> count, so elapsed time is computed by splitting start/end into
+*> hours/minutes/seconds/hundredths and reducing each to a true count
+*> of hundredths-of-a-second-since-midnight before subtracting.
+01 wsTimeValue           PIC 9(8).
+01 wsTimeHH              PIC 9(2).
+01 wsTimeMM              PIC 9(2).
+01 wsTimeSS              PIC 9(2).
+01 wsTimeHth             PIC 9(2).
+01 wsTimeRemainder1      PIC 9(6).
+01 wsTimeRemainder2      PIC 9(4).
+01 wsTimeTotalHundredths PIC 9(8).
+01 wsStartTotalHundredths PIC 9(8) VALUE 0.
+01 wsEndTotalHundredths   PIC 9(8) VALUE 0.
 
 PROCEDURE DIVISION.
 Begin.
+    PERFORM loadNumofTimesAction.
     DISPLAY "Starting to run program"
     PERFORM 3 TIMES
        DISPLAY ">>>>This is an in line Perform"
     END-PERFORM
     DISPLAY "Finished in line Perform"
+    ACCEPT wsStartTime FROM TIME
     PERFORM OutOfLineEG NumOfTimes TIMES
+    ACCEPT wsEndTime FROM TIME
+    PERFORM reportInstrumentationAction
     DISPLAY "Back in Begin. About to Stop".
     STOP RUN.
 
+loadNumofTimesAction.
+    OPEN INPUT CONTROL-FILE.
+    IF wsControlStatus = "00"
+        READ CONTROL-FILE
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE ControlNumofTimes TO NumofTimes
+        END-READ
+        CLOSE CONTROL-FILE
+    END-IF.
+
 OutOfLineEG.
-    DISPLAY ">>>> This is an out of line Perform".
\ No newline at end of file
+    ADD 1 TO wsOutOfLineCount.
+    DISPLAY ">>>> This is an out of line Perform".
+
+convertTimeToHundredthsAction.
+    DIVIDE wsTimeValue BY 1000000 GIVING wsTimeHH REMAINDER wsTimeRemainder1.
+    DIVIDE wsTimeRemainder1 BY 10000 GIVING wsTimeMM REMAINDER wsTimeRemainder2.
+    DIVIDE wsTimeRemainder2 BY 100 GIVING wsTimeSS REMAINDER wsTimeHth.
+    COMPUTE wsTimeTotalHundredths =
+        ((wsTimeHH * 60 + wsTimeMM) * 60 + wsTimeSS) * 100 + wsTimeHth.
+
+reportInstrumentationAction.
+    MOVE wsStartTime TO wsTimeValue.
+    PERFORM convertTimeToHundredthsAction.
+    MOVE wsTimeTotalHundredths TO wsStartTotalHundredths.
+    MOVE wsEndTime TO wsTimeValue.
+    PERFORM convertTimeToHundredthsAction.
+    MOVE wsTimeTotalHundredths TO wsEndTotalHundredths.
+    IF wsEndTotalHundredths NOT LESS THAN wsStartTotalHundredths
+        COMPUTE wsElapsedHundredths =
+            wsEndTotalHundredths - wsStartTotalHundredths
+    ELSE
+        COMPUTE wsElapsedHundredths =
+            wsEndTotalHundredths - wsStartTotalHundredths + 8640000
+    END-IF
+    DISPLAY "OutOfLineEG ran " wsOutOfLineCount " time(s)"
+    DISPLAY "OutOfLineEG elapsed hundredths of a second: "
+        wsElapsedHundredths.
