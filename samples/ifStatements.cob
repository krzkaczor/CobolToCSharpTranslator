@@ -1,23 +1,90 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID.  PerformFormat3.
+*> Modification history:
+*> - Built out into a real multi-way tier lookup keyed on i (tiers 0
+*>   through 2), driven by EVALUATE instead of the narrow nested IFs,
+*>   with an explicit WHEN OTHER branch that logs any value outside
+*>   the handled 0-2 range to an exceptions report instead of letting
+*>   it silently fall through with no action.
+*> - i now defaults to 2 (the old hardcoded demo value) but can be
+*>   overridden by an optional IFPARM control record, so the WHEN
+*>   OTHER exception path can actually be exercised with real data
+*>   instead of being unreachable dead code.
+*> - The exception record is now built in working-storage and written
+*>   with FROM instead of carrying its own VALUE clause on an FD-level
+*>   FILLER, which left the file in a state where WRITE could never
+*>   succeed.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT PARAMETER-FILE ASSIGN TO "IFPARM"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS wsParameterStatus.
+
+    SELECT EXCEPTION-FILE ASSIGN TO "IFEXCP"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS wsExceptionStatus.
+
 DATA DIVISION.
+FILE SECTION.
+FD  PARAMETER-FILE.
+01  ParameterRecord.
+    05  ParmValue      PIC 9.
+
+FD  EXCEPTION-FILE.
+01  ExceptionRecord       PIC X(35).
+
 WORKING-STORAGE SECTION.
-01 i PIC 9 VALUE ZEROS.
+01 i PIC 9 VALUE 2.
+01 wsParameterStatus PIC XX VALUE "00".
+01 wsExceptionStatus PIC XX VALUE "00".
+
+01 wsExceptionLine.
+    05  ExcpValue      PIC 9.
+    05  FILLER         PIC X VALUE SPACE.
+    05  ExcpReason     PIC X(30).
 
 PROCEDURE DIVISION.
-    MOVE 2 TO i.
-    IF i = 9 THEN
-        DISPLAY "i equals 9".
-
-    IF i > 0 THEN
-       DISPLAY "dupa"
-       IF i = 1 THEN
-           DISPLAY "EXACTLY 1"
-           DISPLAY "BINGO"
-       ELSE
-           IF i < 2 THEN
-               DISPLAY "Greater or eq 2"
-       END-IF
-    END-IF.
+Begin.
+    PERFORM loadParameterAction.
+
+    EVALUATE TRUE
+        WHEN i = 0
+            DISPLAY "Tier 0"
+        WHEN i = 1
+            DISPLAY "dupa"
+            DISPLAY "EXACTLY 1"
+            DISPLAY "BINGO"
+        WHEN i = 2
+            DISPLAY "dupa"
+            DISPLAY "Greater or eq 2"
+        WHEN i = 9
+            DISPLAY "i equals 9"
+        WHEN OTHER
+            PERFORM logExceptionAction
+    END-EVALUATE.
 
     STOP RUN.
+
+loadParameterAction.
+    OPEN INPUT PARAMETER-FILE.
+    IF wsParameterStatus = "00"
+        READ PARAMETER-FILE
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE ParmValue TO i
+        END-READ
+        CLOSE PARAMETER-FILE
+    END-IF.
+
+logExceptionAction.
+    MOVE i TO ExcpValue.
+    MOVE "unhandled tier value" TO ExcpReason.
+    OPEN EXTEND EXCEPTION-FILE.
+    IF wsExceptionStatus = "35"
+        OPEN OUTPUT EXCEPTION-FILE
+    END-IF.
+    WRITE ExceptionRecord FROM wsExceptionLine.
+    CLOSE EXCEPTION-FILE.
