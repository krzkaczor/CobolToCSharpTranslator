@@ -0,0 +1,138 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  ArithBatch.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ARITH-TRANSACTION-FILE ASSIGN TO "ARITHTRN"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS wsTransactionStatus.
+
+    SELECT ARITH-RESULT-FILE ASSIGN TO "ARITHRES"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS wsResultStatus.
+
+    SELECT ARITH-PARAMETER-FILE ASSIGN TO "ARITHPRM"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS wsParameterStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD  ARITH-TRANSACTION-FILE.
+01  ArithTransactionRecord.
+    05  TransOperandA       PIC S9(7)V99.
+    05  TransOperandB       PIC S9(7)V99.
+    05  TransOperation      PIC X.
+
+FD  ARITH-RESULT-FILE.
+01  ArithResultRecord       PIC X(80).
+
+FD  ARITH-PARAMETER-FILE.
+01  ArithParameterRecord.
+    05  ParmRoundingMode    PIC X.
+
+WORKING-STORAGE SECTION.
+01 wsTransactionStatus PIC XX VALUE "00".
+01 wsResultStatus      PIC XX VALUE "00".
+01 wsParameterStatus   PIC XX VALUE "00".
+
+01 transactionEofSwitch PIC X VALUE "N".
+   88 transactionEof    VALUE "Y".
+
+01 batchControlTotals.
+   05 batchTransactionCount PIC 9(5) VALUE 0.
+   05 batchOkCount          PIC 9(5) VALUE 0.
+   05 batchSizeErrorCount   PIC 9(5) VALUE 0.
+   05 batchRemainderCount   PIC 9(5) VALUE 0.
+   05 batchBadOpCount       PIC 9(5) VALUE 0.
+
+01 callOperandA    PIC S9(7)V99.
+01 callOperandB    PIC S9(7)V99.
+01 callOperation   PIC X.
+01 callRoundingMode PIC X VALUE "T".
+01 callResult      PIC S9(7)V99.
+01 callRemainder   PIC S9(7)V99.
+01 callStatusCode  PIC X.
+   88 callOk               VALUE "0".
+   88 callSizeError        VALUE "1".
+   88 callBadRemainder     VALUE "2".
+   88 callBadOperation     VALUE "9".
+
+01 wsResultLine.
+   05 wsResultLineOperandA  PIC -(7)9.99.
+   05 FILLER                PIC X VALUE SPACE.
+   05 wsResultLineOperation PIC X.
+   05 FILLER                PIC X VALUE SPACE.
+   05 wsResultLineOperandB  PIC -(7)9.99.
+   05 FILLER                PIC X(4) VALUE " -> ".
+   05 wsResultLineResult    PIC -(7)9.99.
+   05 FILLER                PIC X(4) VALUE " st=".
+   05 wsResultLineStatus    PIC X.
+
+PROCEDURE DIVISION.
+Begin.
+    PERFORM readRoundingModeParameterAction.
+    OPEN INPUT ARITH-TRANSACTION-FILE.
+    OPEN OUTPUT ARITH-RESULT-FILE.
+    IF wsTransactionStatus = "00"
+        PERFORM readTransactionAction
+        PERFORM processTransactionAction UNTIL transactionEof
+        CLOSE ARITH-TRANSACTION-FILE
+    ELSE
+        DISPLAY "No Arith transactions to process - " wsTransactionStatus
+    END-IF.
+    CLOSE ARITH-RESULT-FILE.
+    DISPLAY "=====================".
+    DISPLAY " Arith batch control totals"
+    DISPLAY " Transactions processed : " batchTransactionCount
+    DISPLAY " Completed without error: " batchOkCount
+    DISPLAY " Size errors            : " batchSizeErrorCount
+    DISPLAY " Non-zero remainders    : " batchRemainderCount
+    DISPLAY " Unknown operation codes: " batchBadOpCount
+    DISPLAY "=====================".
+    STOP RUN.
+
+    readRoundingModeParameterAction.
+*>      ARITHPRM is optional - when it is missing or empty the batch
+*>      run defaults to truncation, matching Arith's own LINKAGE default.
+        OPEN INPUT ARITH-PARAMETER-FILE.
+        IF wsParameterStatus = "00"
+            READ ARITH-PARAMETER-FILE
+                AT END
+                    CONTINUE
+                NOT AT END
+                    MOVE ParmRoundingMode TO callRoundingMode
+            END-READ
+            CLOSE ARITH-PARAMETER-FILE
+        END-IF.
+
+    readTransactionAction.
+        READ ARITH-TRANSACTION-FILE
+            AT END
+                SET transactionEof TO TRUE
+        END-READ.
+
+    processTransactionAction.
+        ADD 1 TO batchTransactionCount.
+        MOVE TransOperandA TO callOperandA.
+        MOVE TransOperandB TO callOperandB.
+        MOVE TransOperation TO callOperation.
+        CALL "Arith" USING callOperandA, callOperandB, callOperation,
+                callRoundingMode, callResult, callRemainder, callStatusCode.
+        EVALUATE TRUE
+            WHEN callSizeError
+                ADD 1 TO batchSizeErrorCount
+            WHEN callBadRemainder
+                ADD 1 TO batchRemainderCount
+            WHEN callBadOperation
+                ADD 1 TO batchBadOpCount
+            WHEN OTHER
+                ADD 1 TO batchOkCount
+        END-EVALUATE.
+        MOVE callOperandA TO wsResultLineOperandA.
+        MOVE callOperation TO wsResultLineOperation.
+        MOVE callOperandB TO wsResultLineOperandB.
+        MOVE callResult TO wsResultLineResult.
+        MOVE callStatusCode TO wsResultLineStatus.
+        WRITE ArithResultRecord FROM wsResultLine.
+        PERFORM readTransactionAction.
