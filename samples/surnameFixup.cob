@@ -0,0 +1,86 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  SurnameFixup.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT OLD-STUDENT-MASTER ASSIGN TO "STUMASTOLD"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS StudentId OF OldStudentMasterRecord
+        FILE STATUS IS wsOldStatus.
+
+    SELECT NEW-STUDENT-MASTER ASSIGN TO "STUMAST"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS StudentId OF StudentMasterRecord
+        FILE STATUS IS wsNewStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD  OLD-STUDENT-MASTER.
+01  OldStudentMasterRecord.
+    02  StudentId       PIC 9(7).
+    02  StudentName.
+        03 Surname      PIC X(9).
+        03 Initials     PIC XX.
+    02  CourseCode      PIC X(4).
+    02  Gender          PIC X.
+
+FD  NEW-STUDENT-MASTER.
+01  StudentMasterRecord.
+    COPY STUDENT.
+
+WORKING-STORAGE SECTION.
+01 wsOldStatus PIC XX VALUE "00".
+01 wsNewStatus PIC XX VALUE "00".
+
+01 oldEofSwitch PIC X VALUE "N".
+   88 oldEof VALUE "Y".
+
+01 wsConvertedCount PIC 9(5) VALUE 0.
+
+PROCEDURE DIVISION.
+Begin.
+    OPEN INPUT OLD-STUDENT-MASTER.
+    OPEN OUTPUT NEW-STUDENT-MASTER.
+
+    IF wsOldStatus = "00"
+        PERFORM readOldRecordAction
+        PERFORM convertOneRecordAction UNTIL oldEof
+        CLOSE OLD-STUDENT-MASTER
+    ELSE
+        DISPLAY "No old student master to convert - " wsOldStatus
+    END-IF.
+
+    CLOSE NEW-STUDENT-MASTER.
+
+    DISPLAY "Surname fix-up complete - " wsConvertedCount " records converted.".
+    STOP RUN.
+
+    readOldRecordAction.
+        READ OLD-STUDENT-MASTER
+            AT END
+                SET oldEof TO TRUE
+        END-READ.
+
+    convertOneRecordAction.
+        MOVE StudentId OF OldStudentMasterRecord
+            TO StudentId OF StudentMasterRecord.
+        MOVE Surname OF OldStudentMasterRecord
+            TO Surname OF StudentMasterRecord.
+        MOVE Initials OF OldStudentMasterRecord
+            TO Forename OF StudentMasterRecord.
+        MOVE CourseCode OF OldStudentMasterRecord
+            TO CourseCode OF StudentMasterRecord.
+        MOVE Gender OF OldStudentMasterRecord
+            TO Gender OF StudentMasterRecord.
+        WRITE StudentMasterRecord
+            INVALID KEY
+                DISPLAY "Could not convert student "
+                    StudentId OF OldStudentMasterRecord
+                    ", status " wsNewStatus
+            NOT INVALID KEY
+                ADD 1 TO wsConvertedCount
+        END-WRITE.
+        PERFORM readOldRecordAction.
