@@ -1,17 +1,132 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID.  SignedArith.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT BALANCE-FILE ASSIGN TO "SIGNBAL"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS BalanceAccountId
+        FILE STATUS IS wsBalanceStatus.
+
+    SELECT EXCEPTION-FILE ASSIGN TO "SIGNEXCP"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS wsExceptionStatus.
+
 DATA DIVISION.
+FILE SECTION.
+FD  BALANCE-FILE.
+01  BalanceRecord.
+    05  BalanceAccountId    PIC X(8).
+    05  BalanceAmount       PIC S9(7).
+
+FD  EXCEPTION-FILE.
+01  ExceptionRecord         PIC X(80).
+
 WORKING-STORAGE SECTION.
-01 A PIC S9.
+01 A PIC S9(7).
 01 B PIC 99 VALUE 31.
 
+01 wsBalanceStatus PIC XX VALUE "00".
+01 wsExceptionStatus PIC XX VALUE "00".
+
+01 accountFoundSwitch PIC X VALUE "N".
+   88 accountFound    VALUE "Y".
+
+01 overdraftThreshold PIC S9(7) VALUE -500.
+
+01 wsExceptionLine.
+   05 wsExceptionAccountId PIC X(8).
+   05 FILLER               PIC X VALUE SPACE.
+   05 FILLER               PIC X(18) VALUE "OVERDRAFT BALANCE=".
+   05 wsExceptionSign      PIC X.
+   05 wsExceptionDigits    PIC 9(7).
+
+01 wsVoucherLine.
+   05 wsVoucherType    PIC X(6).
+   05 FILLER           PIC X VALUE SPACE.
+   05 wsVoucherSign    PIC X.
+   05 wsVoucherDigits  PIC 9(7).
+
 PROCEDURE DIVISION.
 Begin.
+    OPEN I-O BALANCE-FILE.
+    IF wsBalanceStatus = "35"
+        OPEN OUTPUT BALANCE-FILE
+        CLOSE BALANCE-FILE
+        OPEN I-O BALANCE-FILE
+    END-IF.
+    OPEN EXTEND EXCEPTION-FILE.
+    IF wsExceptionStatus = "05" OR wsExceptionStatus = "35"
+        OPEN OUTPUT EXCEPTION-FILE
+    END-IF.
+    DISPLAY "Account id:".
+    ACCEPT BalanceAccountId.
+    PERFORM loadBalanceAction.
     DISPLAY A.
-    MOVE -26 TO A.
-    DISPLAY A.
-    ADD B TO A.
+    ADD B TO A
+        ON SIZE ERROR
+            DISPLAY "A overflowed on ADD"
+    END-ADD.
     MOVE 1000 TO B.
     DISPLAY B.
-    DISPLAY A.
\ No newline at end of file
+    DISPLAY A.
+    PERFORM formatVoucherAction.
+    DISPLAY wsVoucherLine.
+    PERFORM saveBalanceAction.
+    PERFORM checkOverdraftAction.
+    CLOSE BALANCE-FILE.
+    CLOSE EXCEPTION-FILE.
+
+    loadBalanceAction.
+        MOVE "N" TO accountFoundSwitch.
+        READ BALANCE-FILE
+            KEY IS BalanceAccountId
+            INVALID KEY
+                MOVE 0 TO A
+            NOT INVALID KEY
+                SET accountFound TO TRUE
+                MOVE BalanceAmount TO A
+        END-READ.
+
+    saveBalanceAction.
+        MOVE A TO BalanceAmount.
+        IF accountFound
+            REWRITE BalanceRecord
+                INVALID KEY
+                    DISPLAY "Balance update failed, status " wsBalanceStatus
+            END-REWRITE
+        ELSE
+            WRITE BalanceRecord
+                INVALID KEY
+                    DISPLAY "Balance write failed, status " wsBalanceStatus
+            END-WRITE
+        END-IF.
+
+    checkOverdraftAction.
+        IF A < overdraftThreshold
+            MOVE BalanceAccountId TO wsExceptionAccountId
+            IF A < 0
+                MOVE "-" TO wsExceptionSign
+                COMPUTE wsExceptionDigits = -A
+            ELSE
+                MOVE SPACE TO wsExceptionSign
+                MOVE A TO wsExceptionDigits
+            END-IF
+            WRITE ExceptionRecord FROM wsExceptionLine
+        END-IF.
+
+    formatVoucherAction.
+*>      Debit/credit voucher: negative A is a debit, zero or positive
+*>      is a credit, displayed as a sign and zero-padded digits, e.g.
+*>      "-0000026".
+        IF A < 0
+            MOVE "DEBIT " TO wsVoucherType
+            MOVE "-" TO wsVoucherSign
+            COMPUTE wsVoucherDigits = -A
+        ELSE
+            MOVE "CREDIT" TO wsVoucherType
+            MOVE SPACE TO wsVoucherSign
+            MOVE A TO wsVoucherDigits
+        END-IF.
