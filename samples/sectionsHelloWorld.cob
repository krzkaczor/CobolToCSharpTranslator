@@ -1,20 +1,69 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. HELLOWORLD.
-       PROCEDURE DIVISION.
-       DISPLAY "HELLO WORLD".
+IDENTIFICATION DIVISION.
+PROGRAM-ID. HELLOWORLD.
+*> Modification history:
+*> - Section1 and Section2 are now independently selectable job
+*>   steps. A run-control indicator is read from an optional
+*>   JOBSTEPS parameter file at start-up (defaulting to running both
+*>   steps when the file is absent) and each SECTION is PERFORMed
+*>   only when its step flag is set, instead of both always running
+*>   unconditionally top to bottom.
 
-       Section1 SECTION.
-              DISPLAY "Section sen1 stat1"
-              DISPLAY "section sen1 stat2".
-              Par1.
-                  DISPLAY "PAR 1".
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT RUN-CONTROL-FILE ASSIGN TO "JOBSTEPS"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS wsRunControlStatus.
 
-       Section2 SECTION.
-              PERFORM Par1.
-              DISPLAY "ABC".
-              GO TO Par2.
-              Par1.
-                  DISPLAY "PAR 2".
-              Par2.
-              DISPLAY "PAR 3".
-              STOP RUN.
+DATA DIVISION.
+FILE SECTION.
+FD  RUN-CONTROL-FILE.
+01  RunControlRecord.
+    05  RunControlStep1   PIC X.
+    05  RunControlStep2   PIC X.
+
+WORKING-STORAGE SECTION.
+01  wsRunControlStatus   PIC XX VALUE "00".
+01  wsRunStep1           PIC X VALUE "Y".
+    88 RunStep1                VALUE "Y".
+01  wsRunStep2           PIC X VALUE "Y".
+    88 RunStep2                VALUE "Y".
+
+PROCEDURE DIVISION.
+DISPLAY "HELLO WORLD".
+PERFORM loadRunControlAction.
+IF RunStep1
+    PERFORM Section1
+END-IF.
+IF RunStep2
+    PERFORM Section2
+END-IF.
+STOP RUN.
+
+loadRunControlAction.
+    OPEN INPUT RUN-CONTROL-FILE.
+    IF wsRunControlStatus = "00"
+        READ RUN-CONTROL-FILE
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE RunControlStep1 TO wsRunStep1
+                MOVE RunControlStep2 TO wsRunStep2
+        END-READ
+        CLOSE RUN-CONTROL-FILE
+    END-IF.
+
+Section1 SECTION.
+       DISPLAY "Section sen1 stat1"
+       DISPLAY "section sen1 stat2".
+       Par1.
+           DISPLAY "PAR 1".
+
+Section2 SECTION.
+       PERFORM Par1.
+       DISPLAY "ABC".
+       GO TO Par2.
+       Par1.
+           DISPLAY "PAR 2".
+       Par2.
+       DISPLAY "PAR 3".
