@@ -1,52 +1,133 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID.  Arith.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ARITH-AUDIT-FILE ASSIGN TO "ARITHAUD"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS wsAuditStatus.
+
 DATA DIVISION.
+FILE SECTION.
+FD  ARITH-AUDIT-FILE.
+01  ArithAuditRecord        PIC X(80).
+
 WORKING-STORAGE SECTION.
-01 A PIC 9.
-01 B PIC 9.
-01 C PIC 99.
-01 D PIC 999.
+01 wsAuditStatus PIC XX VALUE "00".
+
+01 wsAuditLine.
+   05 wsAuditBeforeA    PIC -(7)9.99.
+   05 FILLER            PIC X VALUE SPACE.
+   05 wsAuditOperation  PIC X.
+   05 FILLER            PIC X VALUE SPACE.
+   05 wsAuditBeforeB    PIC -(7)9.99.
+   05 FILLER            PIC X(4) VALUE " -> ".
+   05 wsAuditAfterResult PIC -(7)9.99.
+   05 FILLER            PIC X(5) VALUE " rem=".
+   05 wsAuditAfterRemainder PIC -(7)9.99.
+   05 FILLER            PIC X(4) VALUE " st=".
+   05 wsAuditStatusOut  PIC X.
 
-PROCEDURE DIVISION.
+LINKAGE SECTION.
+01 ArithOperandA        PIC S9(7)V99.
+01 ArithOperandB        PIC S9(7)V99.
+01 ArithOperation       PIC X.
+   88 ArithAdd          VALUE "A".
+   88 ArithSubtract     VALUE "S".
+   88 ArithMultiply     VALUE "M".
+   88 ArithDivide       VALUE "D".
+01 ArithRoundingMode    PIC X.
+   88 ArithRoundTruncate    VALUE "T".
+   88 ArithRoundNearest     VALUE "R".
+01 ArithResult          PIC S9(7)V99.
+01 ArithRemainder       PIC S9(7)V99.
+01 ArithStatusCode      PIC X.
+   88 ArithOk               VALUE "0".
+   88 ArithSizeError        VALUE "1".
+   88 ArithBadRemainder     VALUE "2".
+   88 ArithBadOperation     VALUE "9".
+
+PROCEDURE DIVISION USING ArithOperandA, ArithOperandB, ArithOperation,
+        ArithRoundingMode, ArithResult, ArithRemainder, ArithStatusCode.
 Begin.
-    MOVE 2 TO A.
-    ADD 2 TO A.
-    DISPLAY A.
-    MOVE 3 TO B.
-    ADD 10 TO B.
-    DISPLAY B.
-    ADD A B GIVING A.
-    DISPLAY A.
-
-    MOVE 2 TO A.
-    MOVE 1 TO B.
-    MULTIPLY 2 BY A.
-    DISPLAY A.
-    MULTIPLY 5 BY B.
-    DISPLAY B.
-    MULTIPLY A BY B GIVING C.
-    MULTIPLY A BY B GIVING D.
-    DISPLAY C.
-    DISPLAY D.
-
-    MOVE 2 TO A.
-    MOVE 1 TO B.
-    MOVE 30 TO C.
-    MOVE 30 TO D.
-    SUBTRACT 35 FROM C.
-    SUBTRACT 5 A FROM D.
-
-    DISPLAY C.
-    DISPLAY D.
-    SUBTRACT 5 A FROM C GIVING C.
-    DISPLAY D.
-
-    MOVE 15 TO C.
-    MOVE 31 TO D.
-    DIVIDE D BY C GIVING A REMAINDER B.
-    DIVIDE C INTO D.
-    DISPLAY A.
-    DISPLAY B.
-    DISPLAY C.
-    DISPLAY D.
+    SET ArithOk TO TRUE.
+    MOVE 0 TO ArithResult.
+    MOVE 0 TO ArithRemainder.
+    EVALUATE TRUE
+        WHEN ArithAdd
+            PERFORM addAction
+        WHEN ArithSubtract
+            PERFORM subtractAction
+        WHEN ArithMultiply
+            PERFORM multiplyAction
+        WHEN ArithDivide
+            PERFORM divideAction
+        WHEN OTHER
+            SET ArithBadOperation TO TRUE
+    END-EVALUATE.
+    PERFORM writeAuditAction.
+    GOBACK.
+
+    addAction.
+        ADD ArithOperandA ArithOperandB GIVING ArithResult
+            ON SIZE ERROR
+                SET ArithSizeError TO TRUE
+        END-ADD.
+
+    subtractAction.
+        SUBTRACT ArithOperandB FROM ArithOperandA GIVING ArithResult
+            ON SIZE ERROR
+                SET ArithSizeError TO TRUE
+        END-SUBTRACT.
+
+    multiplyAction.
+*>      ArithRoundingMode picks between a truncated (COBOL default)
+*>      and a rounded-to-nearest-cent product.
+        IF ArithRoundNearest
+            MULTIPLY ArithOperandA BY ArithOperandB GIVING ArithResult ROUNDED
+                ON SIZE ERROR
+                    SET ArithSizeError TO TRUE
+            END-MULTIPLY
+        ELSE
+            MULTIPLY ArithOperandA BY ArithOperandB GIVING ArithResult
+                ON SIZE ERROR
+                    SET ArithSizeError TO TRUE
+            END-MULTIPLY
+        END-IF.
+
+    divideAction.
+        IF ArithOperandB = 0
+            SET ArithSizeError TO TRUE
+        ELSE
+            IF ArithRoundNearest
+                DIVIDE ArithOperandA BY ArithOperandB
+                    GIVING ArithResult ROUNDED REMAINDER ArithRemainder
+                    ON SIZE ERROR
+                        SET ArithSizeError TO TRUE
+                END-DIVIDE
+            ELSE
+                DIVIDE ArithOperandA BY ArithOperandB
+                    GIVING ArithResult REMAINDER ArithRemainder
+                    ON SIZE ERROR
+                        SET ArithSizeError TO TRUE
+                END-DIVIDE
+            END-IF
+            IF ArithOk AND ArithRemainder NOT = 0
+                SET ArithBadRemainder TO TRUE
+            END-IF
+        END-IF.
+
+    writeAuditAction.
+        OPEN EXTEND ARITH-AUDIT-FILE.
+        IF wsAuditStatus = "05" OR wsAuditStatus = "35"
+            OPEN OUTPUT ARITH-AUDIT-FILE
+        END-IF.
+        MOVE ArithOperandA TO wsAuditBeforeA.
+        MOVE ArithOperation TO wsAuditOperation.
+        MOVE ArithOperandB TO wsAuditBeforeB.
+        MOVE ArithResult TO wsAuditAfterResult.
+        MOVE ArithRemainder TO wsAuditAfterRemainder.
+        MOVE ArithStatusCode TO wsAuditStatusOut.
+        WRITE ArithAuditRecord FROM wsAuditLine.
+        CLOSE ARITH-AUDIT-FILE.
