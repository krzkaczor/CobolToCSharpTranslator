@@ -1,31 +1,142 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID.  ConditionalNames.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT SCORE-FILE ASSIGN TO "CNSCORES"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS wsScoreStatus.
+
+    SELECT BAND-PARAMETER-FILE ASSIGN TO "CNBANDS"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS wsBandParameterStatus.
+
+    SELECT CLASSIFICATION-FILE ASSIGN TO "CNCLASS"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS wsClassificationStatus.
+
 DATA DIVISION.
+FILE SECTION.
+FD  SCORE-FILE.
+01  ScoreRecord                 PIC 99.
+
+FD  BAND-PARAMETER-FILE.
+01  BandParameterRecord.
+    05  ParmOneBoundary         PIC 99.
+    05  ParmTwoBoundary         PIC 99.
+    05  ParmBelowOrFourBoundary PIC 99.
+    05  ParmFiveAndMoreBoundary PIC 99.
+
+FD  CLASSIFICATION-FILE.
+01  ClassificationRecord        PIC X(20).
+
 WORKING-STORAGE SECTION.
 
+01 wsClassificationLine.
+    05  ClassificationValue     PIC 99.
+    05  FILLER                  PIC X VALUE SPACE.
+    05  ClassificationBand      PIC X(17).
+
 01 n PIC 99 VALUE ZEROS.
 01 i PIC 99 VALUE 1.
-    88 ONE VALUE 1.
-    88 TWO VALUE 2.
-    88 BELOWORFOUR VALUE 3, 4.
-    88 FIVEANDMORE VALUE 5 THRU 9.
-    88 OVER9 VALUE 10 THROUGH 99.
 
+*> Band boundaries default to the original compiled-in limits
+*> (1 / 2 / 4 / 9) and may be overridden by an optional CNBANDS
+*> parameter file read once at startup.
+01 bandBoundaries.
+    05 oneBoundary         PIC 99 VALUE 1.
+    05 twoBoundary         PIC 99 VALUE 2.
+    05 belowOrFourBoundary PIC 99 VALUE 4.
+    05 fiveAndMoreBoundary PIC 99 VALUE 9.
 
-PROCEDURE DIVISION.
-    MOVE 3 TO i.
+01 wsScoreStatus PIC XX VALUE "00".
+01 wsBandParameterStatus PIC XX VALUE "00".
+01 wsClassificationStatus PIC XX VALUE "00".
+01 scoreEofSwitch PIC X VALUE "N".
+    88 scoreEof VALUE "Y".
 
-    EVALUATE TRUE
-        WHEN ONE DISPLAY "ONE!" DISPLAY "ONE!"
-        WHEN TWO DISPLAY "TWO!"
-        WHEN BELOWORFOUR DISPLAY "BELOW OR EQ FOUR"
-        WHEN FIVEANDMORE DISPLAY "FIVE AND MORE"
-        WHEN OVER9 DISPLAY "OVER 9"
-    END-EVALUATE.
+01 bandTotals.
+    05 oneTotal         PIC 9(5) VALUE 0.
+    05 twoTotal         PIC 9(5) VALUE 0.
+    05 belowOrFourTotal PIC 9(5) VALUE 0.
+    05 fiveAndMoreTotal PIC 9(5) VALUE 0.
+    05 over9Total       PIC 9(5) VALUE 0.
+
+PROCEDURE DIVISION.
+Begin.
+    PERFORM loadBandBoundariesAction.
+    OPEN INPUT SCORE-FILE.
+    OPEN OUTPUT CLASSIFICATION-FILE.
+    IF wsScoreStatus = "00"
+        PERFORM readScoreAction
+        PERFORM classifyScoreAction UNTIL scoreEof
+        CLOSE SCORE-FILE
+    ELSE
+        DISPLAY "No scores to process - " wsScoreStatus
+    END-IF.
+    CLOSE CLASSIFICATION-FILE.
 
-    EVALUATE FALSE
-        WHEN i > 5 DISPLAY "i is below five"
-        WHEN i > 2 DISPLAY "i is below two"
-    END-EVALUATE.
+    DISPLAY "=====================".
+    DISPLAY " Band distribution summary"
+    DISPLAY " Scores processed: " n
+    DISPLAY " ONE             : " oneTotal
+    DISPLAY " TWO             : " twoTotal
+    DISPLAY " BELOW OR EQ FOUR: " belowOrFourTotal
+    DISPLAY " FIVE AND MORE   : " fiveAndMoreTotal
+    DISPLAY " OVER 9          : " over9Total
+    DISPLAY "=====================".
 
     STOP RUN.
+
+    loadBandBoundariesAction.
+        OPEN INPUT BAND-PARAMETER-FILE.
+        IF wsBandParameterStatus = "00"
+            READ BAND-PARAMETER-FILE
+                AT END
+                    CONTINUE
+                NOT AT END
+                    MOVE ParmOneBoundary TO oneBoundary
+                    MOVE ParmTwoBoundary TO twoBoundary
+                    MOVE ParmBelowOrFourBoundary TO belowOrFourBoundary
+                    MOVE ParmFiveAndMoreBoundary TO fiveAndMoreBoundary
+            END-READ
+            CLOSE BAND-PARAMETER-FILE
+        END-IF.
+
+    readScoreAction.
+        READ SCORE-FILE INTO i
+            AT END
+                SET scoreEof TO TRUE
+        END-READ.
+
+    classifyScoreAction.
+        ADD 1 TO n.
+        EVALUATE TRUE
+            WHEN i <= oneBoundary
+                DISPLAY "ONE!" DISPLAY "ONE!"
+                ADD 1 TO oneTotal
+                MOVE "ONE" TO ClassificationBand
+            WHEN i <= twoBoundary
+                DISPLAY "TWO!"
+                ADD 1 TO twoTotal
+                MOVE "TWO" TO ClassificationBand
+            WHEN i <= belowOrFourBoundary
+                DISPLAY "BELOW OR EQ FOUR"
+                ADD 1 TO belowOrFourTotal
+                MOVE "BELOW OR EQ FOUR" TO ClassificationBand
+            WHEN i <= fiveAndMoreBoundary
+                DISPLAY "FIVE AND MORE"
+                ADD 1 TO fiveAndMoreTotal
+                MOVE "FIVE AND MORE" TO ClassificationBand
+            WHEN OTHER
+                DISPLAY "OVER 9"
+                ADD 1 TO over9Total
+                MOVE "OVER 9" TO ClassificationBand
+        END-EVALUATE.
+        MOVE i TO ClassificationValue.
+*>      Built in working-storage and written with FROM rather than
+*>      VALUE-initialized FILLERs on the FD record itself, which left
+*>      the file in a state where WRITE could never succeed.
+        WRITE ClassificationRecord FROM wsClassificationLine.
+        PERFORM readScoreAction.
