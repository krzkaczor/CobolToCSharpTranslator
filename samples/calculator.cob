@@ -1,7 +1,58 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID.  MoveData.
 
+*> Modification history:
+*> - Accumulator now persists across runs via a small balance file,
+*>   loaded at startup and saved when exitSelection is chosen.
+*> - Added an unattended batch mode that drives the same Menu logic
+*>   from a file of (selection, val) pairs instead of the operator.
+*> - Each operation is now appended to a transaction-tape file so a
+*>   session's calculations can be reviewed afterward.
+*> - Accumulator split into nine addressable registers (M1-M9); the
+*>   operator selects a register before each action.
+*> - Undo now tracks the prior value per register instead of a single
+*>   scalar, so undoing one register can no longer be clobbered by an
+*>   arithmetic action that ran against a different register first.
+*> - addAction/subtractAction/multiplyAction/divideAction now route
+*>   through the shared CALL "Arith" subprogram instead of their own
+*>   inline ADD/SUBTRACT/MULTIPLY/DIVIDE.
+*> - The transaction tape line now formats val/accumulator through
+*>   edited sign fields instead of STRINGing the raw signed DISPLAY
+*>   items, so a negative entry no longer corrupts the tape.
+*> - Batch transactions now validate BATCH-SELECTION before dispatch;
+*>   an out-of-range code is rejected and counted instead of silently
+*>   writing a stale tape line.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT BALANCE-FILE ASSIGN TO "CALCBAL"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS wsBalanceStatus.
+
+    SELECT BATCH-INPUT-FILE ASSIGN TO "CALCBATCH"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS wsBatchStatus.
+
+    SELECT TRANSACTION-TAPE-FILE ASSIGN TO "CALCTAPE"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS wsTapeStatus.
+
 DATA DIVISION.
+FILE SECTION.
+FD  BALANCE-FILE.
+01  BALANCE-RECORD.
+    05  BALANCE-ENTRY OCCURS 9 TIMES        PIC S9(7)V99.
+
+FD  BATCH-INPUT-FILE.
+01  BATCH-TRANSACTION-RECORD.
+    05  BATCH-SELECTION         PIC 9.
+    05  BATCH-REGISTER          PIC 9.
+    05  BATCH-VALUE             PIC S9(7)V99.
+
+FD  TRANSACTION-TAPE-FILE.
+01  TAPE-RECORD                 PIC X(64).
+
     WORKING-STORAGE SECTION.
       01 selection PIC 9 VALUE 1.
         88 loadAccumulatorSelection VALUE 1.
@@ -9,36 +60,316 @@ DATA DIVISION.
         88 subtractSelection VALUE 3.
         88 multiplySelection VALUE 4.
         88 divideSelection VALUE 5.
+        88 percentageSelection VALUE 6.
+        88 undoSelection VALUE 9.
         88 exitSelection VALUE 0.
+        88 validSelectionValue VALUES 0, 1, 2, 3, 4, 5, 6, 9.
+
+      01 accumulator PIC S9(7)V99 VALUE 0.
+      01 val PIC S9(7)V99 VALUE 0.
+      01 registerNumber PIC 9 VALUE 1.
+      01 registerDisplayIndex PIC 99 VALUE 1.
+      01 registerTable.
+          05 registerEntry OCCURS 9 TIMES  PIC S9(7)V99 VALUE 0.
+      01 priorAccumulatorTable.
+          05 priorAccumulatorEntry OCCURS 9 TIMES PIC S9(7)V99 VALUE 0.
+      01 swapAccumulator PIC S9(7)V99 VALUE 0.
+      01 operationCounts.
+          05 countLoad        PIC 9(5) VALUE 0.
+          05 countAdd         PIC 9(5) VALUE 0.
+          05 countSubtract    PIC 9(5) VALUE 0.
+          05 countMultiply    PIC 9(5) VALUE 0.
+          05 countDivide      PIC 9(5) VALUE 0.
+          05 countPercentage  PIC 9(5) VALUE 0.
+          05 countUndo        PIC 9(5) VALUE 0.
+          05 countBatchRejected PIC 9(5) VALUE 0.
+      01 wsBalanceStatus PIC XX VALUE "00".
+      01 wsBatchStatus PIC XX VALUE "00".
+      01 wsTapeStatus PIC XX VALUE "00".
+      01 wsModeAnswer PIC X VALUE "N".
+      01 wsLastOperationName PIC X(10) VALUE SPACES.
+
+      01 callOperandA      PIC S9(7)V99.
+      01 callOperandB      PIC S9(7)V99.
+      01 callOperation     PIC X.
+      01 callRoundingMode  PIC X VALUE "R".
+      01 callResult        PIC S9(7)V99.
+      01 callRemainder     PIC S9(7)V99.
+      01 callStatusCode    PIC X.
+          88 callOk               VALUE "0".
+          88 callSizeError        VALUE "1".
 
-      01 accumulator PIC 999 VALUE 0.
-      01 val PIC 999 VALUE 0.
+      01 wsTapeLine.
+          05 FILLER              PIC X(4) VALUE "OPR=".
+          05 wsTapeOperatorId    PIC X(8).
+          05 FILLER              PIC X(5) VALUE " REG=".
+          05 wsTapeRegister      PIC 9.
+          05 FILLER              PIC X(4) VALUE " OP=".
+          05 wsTapeOperationName PIC X(10).
+          05 FILLER              PIC X(5) VALUE " VAL=".
+          05 wsTapeValSign       PIC X.
+          05 wsTapeValDigits     PIC 9(7)V99.
+          05 FILLER              PIC X(5) VALUE " ACC=".
+          05 wsTapeAccSign       PIC X.
+          05 wsTapeAccDigits     PIC 9(7)V99.
+
+      01 runModeSwitch PIC X VALUE "I".
+        88 interactiveMode VALUE "I".
+        88 batchMode VALUE "B".
+
+      01 batchEofSwitch PIC X VALUE "N".
+        88 batchEof VALUE "Y".
+
+      01 validEntrySwitch PIC X VALUE "N".
+        88 validEntry VALUE "Y".
+
+      01 wsSelectionInput PIC X VALUE SPACES.
+      01 wsRegisterInput PIC X VALUE SPACES.
+      01 wsValueInput PIC X(9) VALUE SPACES.
+      01 wsValueInputNumeric REDEFINES wsValueInput PIC 9(7)V99.
+
+      01 wsOperatorId PIC X(8) VALUE SPACES.
 
 PROCEDURE DIVISION.
     DISPLAY " Calculator ver 1.0"
     DISPLAY "=====================".
 
-    PERFORM UNTIL 1=2
-        PERFORM Menu
-    END-PERFORM.
+    PERFORM acceptOperatorIdAction.
+    PERFORM loadBalanceAction.
+    PERFORM openTapeAction.
+    PERFORM askModeAction.
+
+    IF batchMode
+        PERFORM batchProcessAction
+    ELSE
+        PERFORM MainMenu UNTIL exitSelection
+    END-IF.
+
+    PERFORM shutdownAction.
+    STOP RUN.
+
+    MainMenu.
+        PERFORM displayRegistersAction.
+        PERFORM RysujMenu.
+        PERFORM acceptSelectionAction.
+        IF NOT exitSelection
+            PERFORM acceptRegisterAction
+            MOVE registerEntry(registerNumber) TO accumulator
+        END-IF.
+        PERFORM processSelection.
+        IF NOT exitSelection
+            MOVE accumulator TO registerEntry(registerNumber)
+        END-IF.
+
+    acceptSelectionAction.
+        MOVE "N" TO validEntrySwitch.
+        PERFORM UNTIL validEntry
+            DISPLAY "Your action:"
+            ACCEPT wsSelectionInput
+            IF wsSelectionInput IS NUMERIC
+                MOVE wsSelectionInput TO selection
+                IF validSelectionValue
+                    MOVE "Y" TO validEntrySwitch
+                ELSE
+                    DISPLAY "Please enter a digit 0-9 shown in the menu."
+                END-IF
+            ELSE
+                DISPLAY "Please enter a digit 0-9."
+            END-IF
+        END-PERFORM.
+
+    acceptRegisterAction.
+        MOVE "N" TO validEntrySwitch.
+        PERFORM UNTIL validEntry
+            DISPLAY "Register (1-9):"
+            ACCEPT wsRegisterInput
+            IF wsRegisterInput IS NUMERIC
+                MOVE wsRegisterInput TO registerNumber
+                IF registerNumber >= 1 AND registerNumber <= 9
+                    MOVE "Y" TO validEntrySwitch
+                ELSE
+                    DISPLAY "Please enter a digit 1-9."
+                END-IF
+            ELSE
+                DISPLAY "Please enter a digit 1-9."
+            END-IF
+        END-PERFORM.
 
-    Menu.
+    acceptValAction.
+*>      Value is keyed as 9 digits with the decimal point assumed
+*>      before the last two (cents), e.g. 000012345 means 123.45.
+        MOVE "N" TO validEntrySwitch.
+        PERFORM UNTIL validEntry
+            DISPLAY "Value (9 digits, last 2 are cents):"
+            ACCEPT wsValueInput
+            IF wsValueInput IS NUMERIC
+                MOVE wsValueInputNumeric TO val
+                MOVE "Y" TO validEntrySwitch
+            ELSE
+                DISPLAY "Please enter digits 0-9 only."
+            END-IF
+        END-PERFORM.
+
+    displayRegistersAction.
         DISPLAY "===============================".
-        DISPLAY "Accumulator current value: " accumulator
+        MOVE 1 TO registerDisplayIndex.
+        PERFORM displayOneRegister
+            VARYING registerDisplayIndex FROM 1 BY 1
+            UNTIL registerDisplayIndex > 9.
         DISPLAY "===============================".
-        PERFORM RysujMenu.
-        DISPLAY "Your action:".
-        ACCEPT selection.
 
+    displayOneRegister.
+        DISPLAY "  M" registerDisplayIndex ": " registerEntry(registerDisplayIndex).
+
+    acceptOperatorIdAction.
+        DISPLAY "Operator ID:".
+        ACCEPT wsOperatorId.
+
+    askModeAction.
+        DISPLAY "Run in batch mode, reading CALCBATCH (Y/N)?".
+        ACCEPT wsModeAnswer.
+        IF wsModeAnswer = "Y" OR wsModeAnswer = "y"
+            SET batchMode TO TRUE
+        ELSE
+            SET interactiveMode TO TRUE
+        END-IF.
+
+    batchProcessAction.
+        OPEN INPUT BATCH-INPUT-FILE.
+        IF wsBatchStatus = "00"
+            PERFORM readBatchTransaction
+            PERFORM processBatchTransaction UNTIL batchEof
+            CLOSE BATCH-INPUT-FILE
+        ELSE
+            DISPLAY "No batch transactions to process - " wsBatchStatus
+        END-IF.
+
+    readBatchTransaction.
+        READ BATCH-INPUT-FILE
+            AT END
+                SET batchEof TO TRUE
+        END-READ.
+
+    processBatchTransaction.
+        MOVE BATCH-SELECTION TO selection.
+        IF validSelectionValue
+            MOVE BATCH-REGISTER TO registerNumber
+            IF registerNumber < 1 OR registerNumber > 9
+                MOVE 1 TO registerNumber
+            END-IF
+            MOVE BATCH-VALUE TO val
+            MOVE registerEntry(registerNumber) TO accumulator
+            PERFORM processSelection
+            MOVE accumulator TO registerEntry(registerNumber)
+        ELSE
+            DISPLAY "Batch transaction rejected - invalid selection code "
+                BATCH-SELECTION
+            ADD 1 TO countBatchRejected
+        END-IF.
+        PERFORM readBatchTransaction.
+
+    processSelection.
         EVALUATE TRUE
-            WHEN loadAccumulatorSelection PERFORM loadAccumulatorAction
-            WHEN addSelection PERFORM addAction
-            WHEN subtractSelection PERFORM subtractAction
-            WHEN multiplySelection PERFORM multiplyAction
-            WHEN divideSelection PERFORM divideAction
-            WHEN exitSelection STOP RUN
+            WHEN loadAccumulatorSelection
+                MOVE accumulator TO priorAccumulatorEntry(registerNumber)
+                MOVE "LOAD" TO wsLastOperationName
+                PERFORM loadAccumulatorAction
+                ADD 1 TO countLoad
+            WHEN addSelection
+                MOVE accumulator TO priorAccumulatorEntry(registerNumber)
+                MOVE "ADD" TO wsLastOperationName
+                PERFORM addAction
+                ADD 1 TO countAdd
+            WHEN subtractSelection
+                MOVE accumulator TO priorAccumulatorEntry(registerNumber)
+                MOVE "SUBTRACT" TO wsLastOperationName
+                PERFORM subtractAction
+                ADD 1 TO countSubtract
+            WHEN multiplySelection
+                MOVE accumulator TO priorAccumulatorEntry(registerNumber)
+                MOVE "MULTIPLY" TO wsLastOperationName
+                PERFORM multiplyAction
+                ADD 1 TO countMultiply
+            WHEN divideSelection
+                MOVE accumulator TO priorAccumulatorEntry(registerNumber)
+                MOVE "DIVIDE" TO wsLastOperationName
+                PERFORM divideAction
+                ADD 1 TO countDivide
+            WHEN percentageSelection
+                MOVE accumulator TO priorAccumulatorEntry(registerNumber)
+                MOVE "PERCENT" TO wsLastOperationName
+                PERFORM percentageAction
+                ADD 1 TO countPercentage
+            WHEN undoSelection
+                MOVE "UNDO" TO wsLastOperationName
+                PERFORM undoAction
+                ADD 1 TO countUndo
+            WHEN exitSelection CONTINUE
         END-EVALUATE.
+        IF NOT exitSelection
+            PERFORM writeTapeAction
+        END-IF.
+
+    openTapeAction.
+        OPEN EXTEND TRANSACTION-TAPE-FILE.
+        IF wsTapeStatus NOT = "00"
+            OPEN OUTPUT TRANSACTION-TAPE-FILE
+        END-IF.
+
+    writeTapeAction.
+*>      val/accumulator are signed DISPLAY items; their sign is stored
+*>      as an overpunch on the last byte, so it is split out into a
+*>      plain sign character here rather than STRINGed raw - STRING
+*>      copies bytes as-is and would copy the overpunched byte through
+*>      unreadable instead of going through numeric-edit formatting.
+        MOVE wsOperatorId        TO wsTapeOperatorId.
+        MOVE registerNumber      TO wsTapeRegister.
+        MOVE wsLastOperationName TO wsTapeOperationName.
+        IF val < 0
+            MOVE "-" TO wsTapeValSign
+            COMPUTE wsTapeValDigits = -val
+        ELSE
+            MOVE SPACE TO wsTapeValSign
+            MOVE val TO wsTapeValDigits
+        END-IF.
+        IF accumulator < 0
+            MOVE "-" TO wsTapeAccSign
+            COMPUTE wsTapeAccDigits = -accumulator
+        ELSE
+            MOVE SPACE TO wsTapeAccSign
+            MOVE accumulator TO wsTapeAccDigits
+        END-IF.
+        WRITE TAPE-RECORD FROM wsTapeLine.
 
+    loadBalanceAction.
+        OPEN INPUT BALANCE-FILE.
+        IF wsBalanceStatus = "00"
+            READ BALANCE-FILE INTO registerTable
+            END-READ
+            CLOSE BALANCE-FILE
+        END-IF.
+
+    saveBalanceAction.
+        OPEN OUTPUT BALANCE-FILE.
+        WRITE BALANCE-RECORD FROM registerTable.
+        CLOSE BALANCE-FILE.
+
+    shutdownAction.
+        PERFORM saveBalanceAction.
+        CLOSE TRANSACTION-TAPE-FILE.
+        DISPLAY "=====================".
+        DISPLAY " Calculator session summary"
+        DISPLAY "=====================".
+        DISPLAY " Operator                : " wsOperatorId
+        DISPLAY " Final accumulator value : " accumulator
+        DISPLAY " Loads                   : " countLoad
+        DISPLAY " Adds                    : " countAdd
+        DISPLAY " Subtracts               : " countSubtract
+        DISPLAY " Multiplies              : " countMultiply
+        DISPLAY " Divides                 : " countDivide
+        DISPLAY " Percentages             : " countPercentage
+        DISPLAY " Undos                   : " countUndo
+        DISPLAY " Batch rejected          : " countBatchRejected.
 
     RysujMenu.
         DISPLAY "1. Load new accumulator value"
@@ -46,28 +377,95 @@ PROCEDURE DIVISION.
         DISPLAY "3. Subtract"
         DISPLAY "4. Multiply"
         DISPLAY "5. Divide"
+        DISPLAY "6. Apply percentage"
+        DISPLAY "9. Undo last operation"
         DISPLAY "0. Exit".
 
     loadAccumulatorAction.
-        DISPLAY "New value: ".
-        ACCEPT accumulator.
+        IF interactiveMode
+            PERFORM acceptValAction
+        END-IF.
+        MOVE val TO accumulator.
 
     addAction.
-        DISPLAY "Value: ".
-        ACCEPT val.
-        ADD val TO accumulator.
+        IF interactiveMode
+            PERFORM acceptValAction
+        END-IF.
+        MOVE accumulator TO callOperandA.
+        MOVE val TO callOperandB.
+        MOVE "A" TO callOperation.
+        CALL "Arith" USING callOperandA, callOperandB, callOperation,
+                callRoundingMode, callResult, callRemainder, callStatusCode.
+        IF callSizeError
+            DISPLAY "Value too large - add rejected."
+        ELSE
+            MOVE callResult TO accumulator
+        END-IF.
 
     subtractAction.
-        DISPLAY "Value:".
-        ACCEPT val.
-        SUBTRACT val FROM accumulator.
+        IF interactiveMode
+            PERFORM acceptValAction
+        END-IF.
+        MOVE accumulator TO callOperandA.
+        MOVE val TO callOperandB.
+        MOVE "S" TO callOperation.
+        CALL "Arith" USING callOperandA, callOperandB, callOperation,
+                callRoundingMode, callResult, callRemainder, callStatusCode.
+        IF callSizeError
+            DISPLAY "Value too large - subtract rejected."
+        ELSE
+            MOVE callResult TO accumulator
+        END-IF.
 
     multiplyAction.
-        DISPLAY "Value:".
-        ACCEPT val.
-        MULTIPLY val BY accumulator.
+        IF interactiveMode
+            PERFORM acceptValAction
+        END-IF.
+        MOVE accumulator TO callOperandA.
+        MOVE val TO callOperandB.
+        MOVE "M" TO callOperation.
+        CALL "Arith" USING callOperandA, callOperandB, callOperation,
+                callRoundingMode, callResult, callRemainder, callStatusCode.
+        IF callSizeError
+            DISPLAY "Value too large - multiply rejected."
+        ELSE
+            MOVE callResult TO accumulator
+        END-IF.
 
     divideAction.
-        DISPLAY "Value:".
-        ACCEPT val.
-        DIVIDE val INTO accumulator.
+        IF interactiveMode
+            PERFORM acceptValAction
+            PERFORM UNTIL val NOT = 0
+                DISPLAY "Cannot divide by zero - enter a non-zero value."
+                PERFORM acceptValAction
+            END-PERFORM
+        END-IF.
+        IF val = 0
+            DISPLAY "Cannot divide by zero - divide rejected."
+        ELSE
+            MOVE accumulator TO callOperandA
+            MOVE val TO callOperandB
+            MOVE "D" TO callOperation
+            CALL "Arith" USING callOperandA, callOperandB, callOperation,
+                    callRoundingMode, callResult, callRemainder,
+                    callStatusCode
+            IF callSizeError
+                DISPLAY "Value too large - divide rejected."
+            ELSE
+                MOVE callResult TO accumulator
+            END-IF
+        END-IF.
+
+    percentageAction.
+        IF interactiveMode
+            PERFORM acceptValAction
+        END-IF.
+        COMPUTE accumulator ROUNDED = accumulator + (accumulator * val / 100)
+            ON SIZE ERROR
+                DISPLAY "Value too large - percentage change rejected."
+        END-COMPUTE.
+
+    undoAction.
+        MOVE accumulator TO swapAccumulator.
+        MOVE priorAccumulatorEntry(registerNumber) TO accumulator.
+        MOVE swapAccumulator TO priorAccumulatorEntry(registerNumber).
