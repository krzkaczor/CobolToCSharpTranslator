@@ -4,24 +4,20 @@ PROGRAM-ID.  AcceptAndDisplay.
 DATA DIVISION.
 WORKING-STORAGE SECTION.
 01 StudentDetails.
-   02  StudentId       PIC 9(7).
-   02  StudentName.
-       03 Surname      PIC X(8).
-       03 Initials     PIC AA.
-   02  CourseCode      PIC X(4).
-   02  Gender          PIC X.
+    COPY STUDENT.
 01 VER                 PIC X(10).
+COPY VERSTAMP.
 
 PROCEDURE DIVISION.
 Begin.
     MOVE 123456 TO StudentId.
     MOVE "Krzys" TO Surname.
-    MOVE "KK" TO Initials.
+    MOVE "Krzysztof" TO Forename.
     MOVE "ABCD" TO CourseCode.
     MOVE "M" TO Gender.
 
     DISPLAY StudentDetails.
-    MOVE "ver" TO VER.
+    MOVE VersionStamp TO VER.
     DISPLAY VER.
     DISPLAY StudentId.
     STOP RUN.
