@@ -1,11 +1,51 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID.  SneakyFlow.
+*> Modification history:
+*> - The unconditional GO TO AlmostEnd is replaced by a skip flag
+*>   read from an optional SNEAKYPRM parameter card, so the detail
+*>   listing below becomes a real optional processing step (skipped
+*>   on summary-only runs) rather than dead code that could never
+*>   execute.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT PARAMETER-FILE ASSIGN TO "SNEAKYPRM"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS wsParameterStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD  PARAMETER-FILE.
+01  ParameterRecord.
+    05  ParmSkipDetail     PIC X.
+
+WORKING-STORAGE SECTION.
+01  wsParameterStatus   PIC XX VALUE "00".
+01  wsSkipDetail        PIC X VALUE "Y".
+    88 SkipDetailListing       VALUE "Y".
 
 PROCEDURE DIVISION.
     DISPLAY "hello world".
-    GO TO AlmostEnd.
+    PERFORM loadParameterAction.
+    IF SkipDetailListing
+        GO TO AlmostEnd
+    END-IF.
 
     DISPLAY "Should not be written".
 
     AlmostEnd.
         DISPLAY "AlmostEnd".
+        STOP RUN.
+
+loadParameterAction.
+    OPEN INPUT PARAMETER-FILE.
+    IF wsParameterStatus = "00"
+        READ PARAMETER-FILE
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE ParmSkipDetail TO wsSkipDetail
+        END-READ
+        CLOSE PARAMETER-FILE
+    END-IF.
