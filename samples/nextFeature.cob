@@ -1,23 +1,364 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID.  AcceptAndDisplay.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT STUDENT-MASTER ASSIGN TO "STUMAST"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS StudentId OF StudentMasterRecord
+        FILE STATUS IS wsMasterStatus.
+
+    SELECT COURSE-FILE ASSIGN TO "COURSES"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS wsCourseStatus.
+
+    SELECT TRANSACTION-FILE ASSIGN TO "REGTRANS"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS wsTransactionStatus.
+
 DATA DIVISION.
+FILE SECTION.
+FD  STUDENT-MASTER.
+01  StudentMasterRecord.
+    COPY STUDENT.
+
+FD  COURSE-FILE.
+01  CourseRecord.
+    02  CourseRecordCode  PIC X(4).
+    02  CourseTitle       PIC X(20).
+
+FD  TRANSACTION-FILE.
+01  TransactionRecord.
+    COPY STUDENT.
+
 WORKING-STORAGE SECTION.
 01 StudentDetails.
-   02  StudentId       PIC 9(7).
-   02  StudentName.
-       03 Surname      PIC X(9).
-       03 Initials     PIC XX.
-   02  CourseCode      PIC X(4).
-   02  Gender          PIC X.
+    COPY STUDENT.
+
+01 VER                 PIC X(10).
+COPY VERSTAMP.
+
+01 wsMasterStatus PIC XX VALUE "00".
+
+01 duplicateSwitch PIC X VALUE "N".
+   88 duplicateStudent VALUE "Y".
+
+01 wsCourseStatus PIC XX VALUE "00".
+01 courseEofSwitch PIC X VALUE "N".
+   88 courseEof VALUE "Y".
+01 courseFoundSwitch PIC X VALUE "N".
+   88 courseFound VALUE "Y".
+
+01 courseTableCount PIC 9(3) VALUE 0.
+01 courseTableIndex PIC 9(3) VALUE 0.
+01 courseTable.
+    05 courseTableEntry OCCURS 50 TIMES
+                         INDEXED BY courseTableIdx
+                         PIC X(4).
+
+01 wsTransactionStatus PIC XX VALUE "00".
+01 transactionEofSwitch PIC X VALUE "N".
+   88 transactionEof VALUE "Y".
+
+01 batchControlTotals.
+   05 batchReadCount            PIC 9(5) VALUE 0.
+   05 batchAcceptedCount        PIC 9(5) VALUE 0.
+   05 batchRejectedCount        PIC 9(5) VALUE 0.
+   05 batchRejectedCheckDigit   PIC 9(5) VALUE 0.
+   05 batchRejectedCourse       PIC 9(5) VALUE 0.
+   05 batchRejectedGender       PIC 9(5) VALUE 0.
+   05 batchRejectedDuplicate    PIC 9(5) VALUE 0.
+
+01 wsCheckDigitArea.
+   05 wsCheckDigitId PIC 9(7).
+01 wsCheckDigitDigits REDEFINES wsCheckDigitArea.
+   05 wsCheckDigitDigit OCCURS 7 TIMES PIC 9.
+01 checkDigitWeightIndex PIC 9 VALUE 1.
+01 checkDigitWeightTotal PIC 9(4) VALUE 0.
+01 checkDigitQuotient PIC 9(4) VALUE 0.
+01 checkDigitRemainder PIC 9(2) VALUE 0.
+01 checkDigitExpected PIC 9 VALUE 0.
+01 checkDigitValidSwitch PIC X VALUE "N".
+   88 checkDigitValid VALUE "Y".
+
+01 runModeSwitch PIC X VALUE "I".
+   88 interactiveMode VALUE "I".
+   88 batchMode VALUE "B".
+   88 maintenanceMode VALUE "M".
+01 wsModeAnswer PIC X VALUE "N".
 
 PROCEDURE DIVISION.
 Begin.
-    MOVE 123456 TO StudentId.
-    MOVE "KrzysztofKK" TO StudentName.
-    MOVE "ABCD" TO CourseCode.
-    MOVE "M" TO Gender.
-    DISPLAY StudentDetails.
-    DISPLAY Surname.
-    DISPLAY StudentId.
+    MOVE VersionStamp TO VER.
+    DISPLAY VER.
+    PERFORM loadCourseTableAction.
+    PERFORM openMasterAction.
+    PERFORM askModeAction.
+
+    EVALUATE TRUE
+        WHEN batchMode
+            PERFORM batchProcessAction
+        WHEN maintenanceMode
+            PERFORM maintainStudentAction
+        WHEN OTHER
+            PERFORM acceptStudentAction
+            PERFORM saveStudentAction
+    END-EVALUATE.
+
+    PERFORM closeMasterAction.
     STOP RUN.
+
+    acceptStudentAction.
+        MOVE "N" TO checkDigitValidSwitch.
+        MOVE "N" TO duplicateSwitch.
+        PERFORM UNTIL checkDigitValid AND NOT duplicateStudent
+            DISPLAY "Student id:"
+            ACCEPT StudentId OF StudentDetails
+            PERFORM validateCheckDigitAction
+            IF NOT checkDigitValid
+                DISPLAY "Student id fails check-digit validation - please re-enter."
+            ELSE
+                PERFORM checkDuplicateAction
+                IF duplicateStudent
+                    DISPLAY "Student " StudentId OF StudentDetails
+                        " is already registered - please re-enter."
+                END-IF
+            END-IF
+        END-PERFORM.
+        DISPLAY "Student name (surname + forename):".
+        ACCEPT StudentName OF StudentDetails.
+        PERFORM acceptCourseCodeAction.
+        PERFORM acceptGenderAction.
+        DISPLAY StudentDetails.
+        DISPLAY Surname OF StudentDetails.
+        DISPLAY StudentId OF StudentDetails.
+
+    askModeAction.
+        DISPLAY "Mode - (R)egister, (B)atch register, (M)aintain existing?".
+        ACCEPT wsModeAnswer.
+        EVALUATE wsModeAnswer
+            WHEN "B" WHEN "b"
+                SET batchMode TO TRUE
+            WHEN "M" WHEN "m"
+                SET maintenanceMode TO TRUE
+            WHEN OTHER
+                SET interactiveMode TO TRUE
+        END-EVALUATE.
+
+    maintainStudentAction.
+        DISPLAY "Student id to maintain:".
+        ACCEPT StudentId OF StudentDetails.
+        MOVE StudentId OF StudentDetails TO StudentId OF StudentMasterRecord.
+        READ STUDENT-MASTER
+            KEY IS StudentId OF StudentMasterRecord
+            INVALID KEY
+                DISPLAY "Student " StudentId OF StudentDetails " not found."
+            NOT INVALID KEY
+                PERFORM updateStudentAction
+        END-READ.
+
+    updateStudentAction.
+        DISPLAY StudentMasterRecord.
+        MOVE CORRESPONDING StudentMasterRecord TO StudentDetails.
+        DISPLAY "New surname (current " Surname OF StudentDetails "):".
+        ACCEPT Surname OF StudentDetails.
+        DISPLAY "New course code (current " CourseCode OF StudentDetails "):".
+        PERFORM acceptCourseCodeAction.
+        DISPLAY "New gender (current " Gender OF StudentDetails "):".
+        PERFORM acceptGenderAction.
+        MOVE CORRESPONDING StudentDetails TO StudentMasterRecord.
+        REWRITE StudentMasterRecord
+            INVALID KEY
+                DISPLAY "Student update failed, status " wsMasterStatus
+        END-REWRITE.
+
+    batchProcessAction.
+        MOVE 0 TO batchReadCount.
+        MOVE 0 TO batchAcceptedCount.
+        MOVE 0 TO batchRejectedCount.
+        MOVE 0 TO batchRejectedCheckDigit.
+        MOVE 0 TO batchRejectedCourse.
+        MOVE 0 TO batchRejectedGender.
+        MOVE 0 TO batchRejectedDuplicate.
+        OPEN INPUT TRANSACTION-FILE.
+        IF wsTransactionStatus = "00"
+            PERFORM readTransactionAction
+            PERFORM processTransactionAction UNTIL transactionEof
+            CLOSE TRANSACTION-FILE
+        ELSE
+            DISPLAY "No registration transactions to process - " wsTransactionStatus
+        END-IF.
+        DISPLAY "=====================".
+        DISPLAY " Batch registration control totals"
+        DISPLAY " Transactions read       : " batchReadCount
+        DISPLAY " Registrations accepted  : " batchAcceptedCount
+        DISPLAY " Registrations rejected  : " batchRejectedCount
+        DISPLAY "   - check-digit failure : " batchRejectedCheckDigit
+        DISPLAY "   - unknown course code : " batchRejectedCourse
+        DISPLAY "   - invalid gender code : " batchRejectedGender
+        DISPLAY "   - already registered  : " batchRejectedDuplicate
+        DISPLAY "=====================".
+
+    readTransactionAction.
+        READ TRANSACTION-FILE
+            AT END
+                SET transactionEof TO TRUE
+        END-READ.
+
+    processTransactionAction.
+        ADD 1 TO batchReadCount.
+        MOVE CORRESPONDING TransactionRecord TO StudentDetails.
+        PERFORM validateCheckDigitAction.
+        PERFORM validateCourseCodeAction.
+        IF NOT checkDigitValid
+            DISPLAY "Student " StudentId OF StudentDetails
+                " rejected - student id fails check-digit validation"
+            ADD 1 TO batchRejectedCount
+            ADD 1 TO batchRejectedCheckDigit
+        ELSE
+            IF NOT courseFound
+                DISPLAY "Student " StudentId OF StudentDetails
+                    " rejected - unknown course code " CourseCode OF StudentDetails
+                ADD 1 TO batchRejectedCount
+                ADD 1 TO batchRejectedCourse
+            ELSE
+                IF NOT ValidGender OF StudentDetails
+                    DISPLAY "Student " StudentId OF StudentDetails
+                        " rejected - invalid gender code"
+                    ADD 1 TO batchRejectedCount
+                    ADD 1 TO batchRejectedGender
+                ELSE
+                    PERFORM checkDuplicateAction
+                    IF duplicateStudent
+                        DISPLAY "Student " StudentId OF StudentDetails
+                            " rejected - already registered"
+                        ADD 1 TO batchRejectedCount
+                        ADD 1 TO batchRejectedDuplicate
+                    ELSE
+                        PERFORM saveStudentAction
+                        ADD 1 TO batchAcceptedCount
+                    END-IF
+                END-IF
+            END-IF
+        END-IF.
+        PERFORM readTransactionAction.
+
+    loadCourseTableAction.
+        MOVE 0 TO courseTableCount.
+        MOVE "N" TO courseEofSwitch.
+        OPEN INPUT COURSE-FILE.
+        IF wsCourseStatus = "00"
+            PERFORM readCourseRecordAction
+            PERFORM addCourseTableEntryAction UNTIL courseEof
+            CLOSE COURSE-FILE
+        END-IF.
+
+    readCourseRecordAction.
+        READ COURSE-FILE
+            AT END
+                SET courseEof TO TRUE
+        END-READ.
+
+    addCourseTableEntryAction.
+        ADD 1 TO courseTableCount.
+        MOVE CourseRecordCode TO courseTableEntry(courseTableCount).
+        PERFORM readCourseRecordAction.
+
+    acceptCourseCodeAction.
+        MOVE "N" TO courseFoundSwitch.
+        PERFORM UNTIL courseFound
+            DISPLAY "Course code:"
+            ACCEPT CourseCode OF StudentDetails
+            PERFORM validateCourseCodeAction
+            IF NOT courseFound
+                DISPLAY "Unknown course code - please re-enter.  Valid codes are:"
+                PERFORM listCourseCodesAction
+            END-IF
+        END-PERFORM.
+
+    listCourseCodesAction.
+        PERFORM VARYING courseTableIndex FROM 1 BY 1
+            UNTIL courseTableIndex > courseTableCount
+            DISPLAY "  " courseTableEntry(courseTableIndex)
+        END-PERFORM.
+
+    acceptGenderAction.
+        PERFORM UNTIL ValidGender OF StudentDetails
+            DISPLAY "Gender (M/F):"
+            ACCEPT Gender OF StudentDetails
+            IF NOT ValidGender OF StudentDetails
+                DISPLAY "Please enter M or F."
+            END-IF
+        END-PERFORM.
+
+    validateCheckDigitAction.
+*>      Modulus-11 check digit: digits 1-6 are the student number,
+*>      weighted 7 down to 2; digit 7 must equal 11 minus the
+*>      remainder (treating a remainder of 0 or 1 as check digit 0).
+        MOVE "N" TO checkDigitValidSwitch.
+        MOVE StudentId OF StudentDetails TO wsCheckDigitId.
+        MOVE 0 TO checkDigitWeightTotal.
+        PERFORM VARYING checkDigitWeightIndex FROM 1 BY 1
+            UNTIL checkDigitWeightIndex > 6
+            COMPUTE checkDigitWeightTotal = checkDigitWeightTotal +
+                (wsCheckDigitDigit(checkDigitWeightIndex)
+                    * (8 - checkDigitWeightIndex))
+        END-PERFORM.
+        DIVIDE checkDigitWeightTotal BY 11
+            GIVING checkDigitQuotient
+            REMAINDER checkDigitRemainder.
+        IF checkDigitRemainder < 2
+            MOVE 0 TO checkDigitExpected
+        ELSE
+            COMPUTE checkDigitExpected = 11 - checkDigitRemainder
+        END-IF.
+        IF checkDigitExpected = wsCheckDigitDigit(7)
+            SET checkDigitValid TO TRUE
+        END-IF.
+
+    validateCourseCodeAction.
+        MOVE "N" TO courseFoundSwitch.
+        PERFORM VARYING courseTableIndex FROM 1 BY 1
+            UNTIL courseTableIndex > courseTableCount
+            IF courseTableEntry(courseTableIndex) = CourseCode OF StudentDetails
+                SET courseFound TO TRUE
+            END-IF
+        END-PERFORM.
+
+    openMasterAction.
+        OPEN I-O STUDENT-MASTER.
+        IF wsMasterStatus = "35"
+            OPEN OUTPUT STUDENT-MASTER
+            CLOSE STUDENT-MASTER
+            OPEN I-O STUDENT-MASTER
+        END-IF.
+
+    closeMasterAction.
+        CLOSE STUDENT-MASTER.
+
+    saveStudentAction.
+        PERFORM checkDuplicateAction.
+        IF duplicateStudent
+            DISPLAY "Student " StudentId OF StudentDetails
+                " is already registered - registration rejected."
+        ELSE
+            MOVE CORRESPONDING StudentDetails TO StudentMasterRecord
+            WRITE StudentMasterRecord
+                INVALID KEY
+                    DISPLAY "Student " StudentId OF StudentDetails
+                        " could not be written, status " wsMasterStatus
+            END-WRITE
+        END-IF.
+
+    checkDuplicateAction.
+        MOVE "N" TO duplicateSwitch.
+        MOVE StudentId OF StudentDetails TO StudentId OF StudentMasterRecord.
+        READ STUDENT-MASTER
+            KEY IS StudentId OF StudentMasterRecord
+            INVALID KEY
+                CONTINUE
+            NOT INVALID KEY
+                SET duplicateStudent TO TRUE
+        END-READ.
