@@ -0,0 +1,154 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  ClassListReport.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT STUDENT-MASTER ASSIGN TO "STUMAST"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS StudentId OF StudentMasterRecord
+        FILE STATUS IS wsMasterStatus.
+
+    SELECT SORT-WORK-FILE ASSIGN TO "SORTWORK".
+
+    SELECT CLASS-LIST-FILE ASSIGN TO "CLASSLST"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS wsListStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD  STUDENT-MASTER.
+01  StudentMasterRecord.
+    COPY STUDENT.
+
+SD  SORT-WORK-FILE.
+01  SortWorkRecord.
+    02  SortKeyCourseCode  PIC X(4).
+    02  SortKeySurname     PIC X(20).
+    02  SortStudentId      PIC 9(7).
+    02  SortForename       PIC X(15).
+    02  SortGender         PIC X.
+
+FD  CLASS-LIST-FILE.
+01  ClassListLine           PIC X(80).
+
+WORKING-STORAGE SECTION.
+01 VER                 PIC X(10).
+COPY VERSTAMP.
+
+01 wsMasterStatus PIC XX VALUE "00".
+01 wsListStatus PIC XX VALUE "00".
+
+01 wsMasterEofSwitch PIC X VALUE "N".
+   88 wsMasterEof VALUE "Y".
+
+01 wsSortEofSwitch PIC X VALUE "N".
+   88 wsSortEof VALUE "Y".
+
+01 wsFirstGroupSwitch PIC X VALUE "Y".
+   88 firstGroup VALUE "Y".
+
+01 wsCurrentCourse PIC X(4) VALUE SPACES.
+01 wsHeadcount PIC 9(5) VALUE 0.
+01 wsListLine PIC X(80) VALUE SPACES.
+
+PROCEDURE DIVISION.
+Begin.
+    MOVE VersionStamp TO VER.
+    OPEN OUTPUT CLASS-LIST-FILE.
+    MOVE SPACES TO wsListLine.
+    STRING
+        "Class list report - "  DELIMITED BY SIZE
+        VER                     DELIMITED BY SIZE
+        INTO wsListLine
+    END-STRING.
+    WRITE ClassListLine FROM wsListLine.
+    SORT SORT-WORK-FILE
+        ON ASCENDING KEY SortKeyCourseCode, SortKeySurname
+        INPUT PROCEDURE IS extractMasterAction
+        OUTPUT PROCEDURE IS printClassListAction.
+    CLOSE CLASS-LIST-FILE.
+    STOP RUN.
+
+    extractMasterAction.
+        OPEN INPUT STUDENT-MASTER.
+        IF wsMasterStatus = "00"
+            PERFORM readMasterAction
+            PERFORM releaseMasterRecordAction UNTIL wsMasterEof
+            CLOSE STUDENT-MASTER
+        END-IF.
+
+    readMasterAction.
+        READ STUDENT-MASTER
+            AT END
+                SET wsMasterEof TO TRUE
+        END-READ.
+
+    releaseMasterRecordAction.
+        MOVE CourseCode OF StudentMasterRecord TO SortKeyCourseCode.
+        MOVE Surname OF StudentMasterRecord TO SortKeySurname.
+        MOVE StudentId OF StudentMasterRecord TO SortStudentId.
+        MOVE Forename OF StudentMasterRecord TO SortForename.
+        MOVE Gender OF StudentMasterRecord TO SortGender.
+        RELEASE SortWorkRecord.
+        PERFORM readMasterAction.
+
+    printClassListAction.
+        PERFORM returnSortedRecordAction.
+        PERFORM printOneGroupedLineAction UNTIL wsSortEof.
+        IF NOT firstGroup
+            PERFORM printCourseTotalAction
+        END-IF.
+
+    printOneGroupedLineAction.
+        IF firstGroup OR SortKeyCourseCode NOT = wsCurrentCourse
+            IF NOT firstGroup
+                PERFORM printCourseTotalAction
+            END-IF
+            PERFORM printCourseHeaderAction
+        END-IF.
+        PERFORM printStudentLineAction.
+        PERFORM returnSortedRecordAction.
+
+    returnSortedRecordAction.
+        RETURN SORT-WORK-FILE
+            AT END
+                SET wsSortEof TO TRUE
+        END-RETURN.
+
+    printCourseHeaderAction.
+        MOVE SortKeyCourseCode TO wsCurrentCourse.
+        MOVE 0 TO wsHeadcount.
+        MOVE "N" TO wsFirstGroupSwitch.
+        MOVE SPACES TO wsListLine.
+        STRING
+            "Course: "        DELIMITED BY SIZE
+            wsCurrentCourse   DELIMITED BY SIZE
+            INTO wsListLine
+        END-STRING.
+        WRITE ClassListLine FROM wsListLine.
+
+    printStudentLineAction.
+        ADD 1 TO wsHeadcount.
+        MOVE SPACES TO wsListLine.
+        STRING
+            "   "            DELIMITED BY SIZE
+            SortKeySurname   DELIMITED BY SIZE
+            " "              DELIMITED BY SIZE
+            SortForename     DELIMITED BY SIZE
+            " ("             DELIMITED BY SIZE
+            SortStudentId    DELIMITED BY SIZE
+            ")"              DELIMITED BY SIZE
+            INTO wsListLine
+        END-STRING.
+        WRITE ClassListLine FROM wsListLine.
+
+    printCourseTotalAction.
+        MOVE SPACES TO wsListLine.
+        STRING
+            "   Headcount: "  DELIMITED BY SIZE
+            wsHeadcount       DELIMITED BY SIZE
+            INTO wsListLine
+        END-STRING.
+        WRITE ClassListLine FROM wsListLine.
