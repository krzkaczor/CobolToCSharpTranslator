@@ -0,0 +1,7 @@
+    02  StudentId       PIC 9(7).
+    02  StudentName.
+        03 Surname      PIC X(20).
+        03 Forename     PIC X(15).
+    02  CourseCode      PIC X(4).
+    02  Gender          PIC X.
+        88 ValidGender  VALUES "M", "F".
